@@ -0,0 +1,297 @@
+       IDENTIFICATION		       DIVISION.
+      *****************************************************************
+       PROGRAM-ID.		       TIKUN.
+       INSTALLATION.		       RAANAN-KLEINFELD.
+       DATE-WRITTEN.		       01/01/87.
+       DATE-COMPILED.		       01/01/87.
+       SECURITY.		       CHOFSHI.
+      *****************************************************************
+       ENVIRONMENT		       DIVISION.
+      *****************************************************************
+       CONFIGURATION		       SECTION.
+      *---------------------------------------------------------------*
+       SOURCE-COMPUTER.	       IBM-PC-XT.
+       OBJECT-COMPUTER.	       IBM-PC.
+       SPECIAL-NAMES.
+      *===============================================================*
+       INPUT-OUTPUT		       SECTION.
+      *---------------------------------------------------------------*
+       FILE-CONTROL.
+      *===============================================================*
+	    SELECT KM-BANK
+	     ASSIGN TO DISK
+	     FILE STATUS IS MH-KM-FILE-STATUS
+	     ORGANIZATION IS LINE SEQUENTIAL.
+      *===============================================================*
+	    SELECT KN-BANK
+	     ASSIGN TO DISK
+	     FILE STATUS IS MH-KN-FILE-STATUS
+	     ORGANIZATION IS LINE SEQUENTIAL.
+      *===============================================================*
+	    SELECT TC-BANK
+	     ASSIGN TO DISK
+	     FILE STATUS IS MH-TC-FILE-STATUS
+	     ORGANIZATION IS LINE SEQUENTIAL.
+      *===============================================================*
+	    SELECT PM-BANK
+	     ASSIGN TO DISK
+	     FILE STATUS IS MH-PM-FILE-STATUS
+	     ORGANIZATION IS LINE SEQUENTIAL.
+      *****************************************************************
+       DATA			       DIVISION.
+      *****************************************************************
+       FILE			       SECTION.
+      *---------------------------------------------------------------*
+       FD KM-BANK
+	   VALUE OF FILE-ID WS-KM-FILE-NAME
+	   LABEL RECORD STANDARD.
+       01 KM-REC.
+	 03 KM-CHESHBON 	       PIC 9(10).
+	 03 KM-SHEM		       PIC X(10).
+	 03 KM-TZ		       PIC X(10).
+	 03 KM-DATE.
+	   05 KM-DD		       PIC 9(2).
+	   05 KM-MM		       PIC 9(2).
+	   05 KM-YY		       PIC 9(4).
+	 03 KM-KOD		       PIC 9(1).
+	 03 KM-SCHOM		       PIC 9(7).
+	 03 KM-SOURCE		       PIC X(10).
+      *===============================================================*
+       FD KN-BANK
+	   VALUE OF FILE-ID WS-KN-FILE-NAME
+	   LABEL RECORD STANDARD.
+       01 KN-REC.
+	 03 KN-CHESHBON 	       PIC 9(10).
+	 03 KN-SHEM		       PIC X(10).
+	 03 KN-TZ		       PIC X(10).
+	 03 KN-DATE.
+	   05 KN-DD		       PIC 9(2).
+	   05 KN-MM		       PIC 9(2).
+	   05 KN-YY		       PIC 9(4).
+	 03 KN-KOD		       PIC 9(1).
+	 03 KN-SCHOM		       PIC 9(7).
+	 03 KN-SOURCE		       PIC X(10).
+      *===============================================================*
+       FD TC-BANK
+	   VALUE OF FILE-ID WS-TC-FILE-NAME
+	   LABEL RECORD STANDARD.
+       01 TC-REC			       PIC X(110).
+      *===============================================================*
+       FD PM-BANK
+	   VALUE OF FILE-ID 'A:TIKUN.PRM'
+	   LABEL RECORD STANDARD.
+       01 PM-REC.
+	 03 PM-KM-FILE		       PIC X(40).
+	 03 PM-KN-FILE		       PIC X(40).
+	 03 PM-TC-FILE		       PIC X(40).
+      *===============================================================*
+       WORKING-STORAGE		       SECTION.
+      *---------------------------------------------------------------*
+       01 MH-MAPHTECHOT-HASHVAA.
+	 03 MH-KM-FILE-STATUS	       PIC X(2).
+	   88 MH-KM-FILE-STATUS-TAKIN  VALUE '00'.
+	 03 MH-KN-FILE-STATUS	       PIC X(2).
+	   88 MH-KN-FILE-STATUS-TAKIN  VALUE '00'.
+	 03 MH-TC-FILE-STATUS	       PIC X(2).
+	   88 MH-TC-FILE-STATUS-TAKIN  VALUE '00'.
+	   88 MH-TC-FILE-NOT-FOUND     VALUE '35'.
+	 03 MH-PM-FILE-STATUS	       PIC X(2).
+	   88 MH-PM-FILE-STATUS-TAKIN  VALUE '00'.
+	   88 MH-PM-FILE-NOT-FOUND     VALUE '35'.
+      *===============================================================*
+       01 WS-SHMOT-KVATSIM.
+	 03 WS-KM-FILE-NAME	       PIC X(40)
+					 VALUE 'A:MIZUG.DAT'.
+	 03 WS-KN-FILE-NAME	       PIC X(40)
+					 VALUE 'A:MIZUG.NEW'.
+	 03 WS-TC-FILE-NAME	       PIC X(40)
+					 VALUE 'A:MIZUG.TIK'.
+      *===============================================================*
+       01 WS-BAKASHA-SADOT.
+	 03 WS-CHESHBON-BAKASHA	       PIC 9(10).
+	 03 WS-PEULA		       PIC X(1).
+	   88 WS-PEULA-TIKUN	       VALUE 'T'.
+	   88 WS-PEULA-MECHIKA	       VALUE 'M'.
+	   88 WS-PEULA-DILUG	       VALUE 'D'.
+	 03 WS-SHEM-CHADASH	       PIC X(10).
+	 03 WS-TZ-CHADASH	       PIC X(10).
+      *===============================================================*
+       01 WS-PNE-TAKLIT.
+	 03 WS-SHEM-YASHAN	       PIC X(10).
+	 03 WS-TZ-YASHAN	       PIC X(10).
+      *===============================================================*
+       01 SW-SWITCHIM.
+	 03 SW-TIKUN		       PIC 9 VALUE 0.
+	   88 SW-SOF-KM		       VALUE 9.
+	 03 SW-NIMTZA-SW	       PIC 9 VALUE 0.
+	   88 SW-NIMTZA		       VALUE 1.
+      *===============================================================*
+       01 WS-MONIM-TIKUN.
+	 03 WS-HAATAKA-COUNT	       PIC 9(7) VALUE 0.
+	 03 WS-TIKUN-COUNT	       PIC 9(7) VALUE 0.
+	 03 WS-MECHIKA-COUNT	       PIC 9(7) VALUE 0.
+	 03 WS-MATCH-COUNT	       PIC 9(7) VALUE 0.
+      *===============================================================*
+       01 WS-AUDIT-SADOT.
+	 03 WS-AUDIT-RUN-DATE	       PIC 9(8).
+	 03 WS-AUDIT-RUN-TIME	       PIC 9(8).
+      *****************************************************************
+       PROCEDURE		       DIVISION.
+      *****************************************************************
+       T-TIKUN			       SECTION.
+      *---------------------------------------------------------------*
+       T00.
+	    PERFORM TZA-ATCHALAT-TIKUN.
+	    PERFORM TA-KABALAT-BAKASHA.
+	    PERFORM TB-TIPUL-KM UNTIL SW-SOF-KM.
+	    PERFORM TZZ-SIYOM-TIKUN.
+	    STOP RUN.
+       T-EXIT. EXIT.
+      *===============================================================*
+       TZA-ATCHALAT-TIKUN		       SECTION.
+      *---------------------------------------------------------------*
+       TZA00.
+	    PERFORM TZA1-KRIAT-PARAMETRIM.
+	    OPEN INPUT KM-BANK.
+	    IF NOT MH-KM-FILE-STATUS-TAKIN
+		   DISPLAY 'ERROR OPENING KM-BANK, FILE STATUS = '
+		     MH-KM-FILE-STATUS
+		   STOP RUN.
+	    OPEN OUTPUT KN-BANK.
+	    IF NOT MH-KN-FILE-STATUS-TAKIN
+		   DISPLAY 'ERROR OPENING KN-BANK, FILE STATUS = '
+		     MH-KN-FILE-STATUS
+		   STOP RUN.
+	    OPEN EXTEND TC-BANK.
+	    IF MH-TC-FILE-NOT-FOUND
+		   OPEN OUTPUT TC-BANK.
+	    IF NOT MH-TC-FILE-STATUS-TAKIN
+		   DISPLAY 'ERROR OPENING TC-BANK, FILE STATUS = '
+		     MH-TC-FILE-STATUS
+		   STOP RUN.
+       TZA-EXIT. EXIT.
+      *===============================================================*
+       TZA1-KRIAT-PARAMETRIM	       SECTION.
+      *---------------------------------------------------------------*
+       TZA05-KRIAT-PARAMETRIM.
+	    OPEN INPUT PM-BANK.
+	    IF MH-PM-FILE-NOT-FOUND
+		   GO TO TZA05-EXIT.
+	    IF NOT MH-PM-FILE-STATUS-TAKIN
+		   DISPLAY 'ERROR OPENING PM-BANK, FILE STATUS = '
+		     MH-PM-FILE-STATUS
+		   STOP RUN.
+	    READ PM-BANK
+		   AT END
+		     CLOSE PM-BANK
+		     GO TO TZA05-EXIT.
+	    IF PM-KM-FILE NOT = SPACES
+		   MOVE PM-KM-FILE TO WS-KM-FILE-NAME.
+	    IF PM-KN-FILE NOT = SPACES
+		   MOVE PM-KN-FILE TO WS-KN-FILE-NAME.
+	    IF PM-TC-FILE NOT = SPACES
+		   MOVE PM-TC-FILE TO WS-TC-FILE-NAME.
+	    CLOSE PM-BANK.
+       TZA05-EXIT. EXIT.
+      *===============================================================*
+       TA-KABALAT-BAKASHA		       SECTION.
+      *---------------------------------------------------------------*
+       TA00.
+	    DISPLAY 'TIKUN MIZUG.DAT -- ENTER CHESHBON TO LOCATE: '.
+	    ACCEPT WS-CHESHBON-BAKASHA.
+	    DISPLAY 'ACTION -- (T)IKUN SHEM/TZ, (M)ECHIKA, (D)ILUG: '.
+	    ACCEPT WS-PEULA.
+	    IF WS-PEULA-TIKUN
+		   DISPLAY 'NEW SHEM (10 CHARS): '
+		   ACCEPT WS-SHEM-CHADASH
+		   DISPLAY 'NEW TZ (10 CHARS): '
+		   ACCEPT WS-TZ-CHADASH.
+       TA-EXIT. EXIT.
+      *===============================================================*
+       TB-TIPUL-KM			       SECTION.
+      *---------------------------------------------------------------*
+       TB00.
+	    READ KM-BANK
+		   AT END
+		     MOVE 9 TO SW-TIKUN
+		     GO TO TB00-EXIT.
+	    IF KM-CHESHBON = WS-CHESHBON-BAKASHA
+		   PERFORM TB1-TIPUL-HETAMA
+	    ELSE
+		   MOVE KM-REC TO KN-REC
+		   WRITE KN-REC
+		   ADD 1 TO WS-HAATAKA-COUNT.
+       TB00-EXIT. EXIT.
+      *===============================================================*
+       TB1-TIPUL-HETAMA		       SECTION.
+      *---------------------------------------------------------------*
+       TB10-TIPUL-HETAMA.
+	    MOVE 1 TO SW-NIMTZA-SW.
+	    ADD 1 TO WS-MATCH-COUNT.
+	    MOVE KM-SHEM TO WS-SHEM-YASHAN.
+	    MOVE KM-TZ TO WS-TZ-YASHAN.
+	    IF WS-PEULA-MECHIKA
+		   ADD 1 TO WS-MECHIKA-COUNT
+		   PERFORM TB2-KTIVAT-BIKORET
+	    ELSE IF WS-PEULA-TIKUN
+		   MOVE KM-REC TO KN-REC
+		   MOVE WS-SHEM-CHADASH TO KN-SHEM
+		   MOVE WS-TZ-CHADASH TO KN-TZ
+		   WRITE KN-REC
+		   ADD 1 TO WS-TIKUN-COUNT
+		   PERFORM TB2-KTIVAT-BIKORET
+	    ELSE
+		   MOVE KM-REC TO KN-REC
+		   WRITE KN-REC
+		   ADD 1 TO WS-HAATAKA-COUNT.
+       TB10-EXIT. EXIT.
+      *===============================================================*
+       TB2-KTIVAT-BIKORET	       SECTION.
+      *---------------------------------------------------------------*
+       TB20-KTIVAT-BIKORET.
+	    ACCEPT WS-AUDIT-RUN-DATE FROM DATE YYYYMMDD.
+	    ACCEPT WS-AUDIT-RUN-TIME FROM TIME.
+	    MOVE SPACES TO TC-REC.
+	    STRING WS-AUDIT-RUN-DATE DELIMITED BY SIZE
+		   ' ' DELIMITED BY SIZE
+		   WS-AUDIT-RUN-TIME DELIMITED BY SIZE
+		   ' CHESHBON=' DELIMITED BY SIZE
+		   KM-CHESHBON DELIMITED BY SIZE
+		   ' PEULA=' DELIMITED BY SIZE
+		   WS-PEULA DELIMITED BY SIZE
+		   ' BEFORE=' DELIMITED BY SIZE
+		   WS-SHEM-YASHAN DELIMITED BY SIZE
+		   '/' DELIMITED BY SIZE
+		   WS-TZ-YASHAN DELIMITED BY SIZE
+		   ' AFTER=' DELIMITED BY SIZE
+		   WS-SHEM-CHADASH DELIMITED BY SIZE
+		   '/' DELIMITED BY SIZE
+		   WS-TZ-CHADASH DELIMITED BY SIZE
+		   INTO TC-REC.
+	    WRITE TC-REC.
+	    DISPLAY 'TIKUN: ' TC-REC.
+       TB20-EXIT. EXIT.
+      *===============================================================*
+       TZZ-SIYOM-TIKUN		       SECTION.
+      *---------------------------------------------------------------*
+       TZZ00.
+	    CLOSE KM-BANK.
+	    CLOSE KN-BANK.
+	    CLOSE TC-BANK.
+	    IF NOT SW-NIMTZA
+		   DISPLAY 'TIKUN: CHESHBON NOT FOUND, KN-BANK IS A '
+		     'PLAIN COPY OF KM-BANK'.
+	    IF WS-MATCH-COUNT > 1
+		   DISPLAY 'TIKUN: *** WARNING *** CHESHBON '
+		     WS-CHESHBON-BAKASHA ' MATCHED '
+		     WS-MATCH-COUNT ' RECORDS -- THE ACTION WAS '
+		     'APPLIED TO ALL OF THEM.  CHECK TC-BANK AND '
+		     'KN-BANK BEFORE REPLACING MIZUG.DAT.'.
+	    DISPLAY 'TIKUN: RECORDS COPIED UNCHANGED ... '
+	     WS-HAATAKA-COUNT.
+	    DISPLAY 'TIKUN: RECORDS CORRECTED ......... '
+	     WS-TIKUN-COUNT.
+	    DISPLAY 'TIKUN: RECORDS REMOVED ........... '
+	     WS-MECHIKA-COUNT.
+       TZZ-EXIT. EXIT.
+      *===============================================================*
