@@ -27,18 +27,63 @@
 	     ASSIGN TO DISK
 	     FILE STATUS IS MH-KB-FILE-STATUS
 	     ORGANIZATION IS LINE SEQUENTIAL.
+      *===============================================================*
+	    SELECT KC-BANK
+	     ASSIGN TO DISK
+	     FILE STATUS IS MH-KC-FILE-STATUS
+	     ORGANIZATION IS LINE SEQUENTIAL.
+      *===============================================================*
+	    SELECT KD-BANK
+	     ASSIGN TO DISK
+	     FILE STATUS IS MH-KD-FILE-STATUS
+	     ORGANIZATION IS LINE SEQUENTIAL.
+      *===============================================================*
+	    SELECT KE-BANK
+	     ASSIGN TO DISK
+	     FILE STATUS IS MH-KE-FILE-STATUS
+	     ORGANIZATION IS LINE SEQUENTIAL.
       *===============================================================*
 	    SELECT KM-BANK
 	     ASSIGN TO DISK
 	     FILE STATUS IS MH-KM-FILE-STATUS
 	     ORGANIZATION IS LINE SEQUENTIAL.
+      *===============================================================*
+	    SELECT KX-BANK
+	     ASSIGN TO DISK
+	     FILE STATUS IS MH-KX-FILE-STATUS
+	     ORGANIZATION IS LINE SEQUENTIAL.
+      *===============================================================*
+	    SELECT CK-BANK
+	     ASSIGN TO DISK
+	     FILE STATUS IS MH-CK-FILE-STATUS
+	     ORGANIZATION IS LINE SEQUENTIAL.
+      *===============================================================*
+	    SELECT DO-BANK
+	     ASSIGN TO DISK
+	     FILE STATUS IS MH-DO-FILE-STATUS
+	     ORGANIZATION IS LINE SEQUENTIAL.
+      *===============================================================*
+	    SELECT KR-BANK
+	     ASSIGN TO DISK
+	     FILE STATUS IS MH-KR-FILE-STATUS
+	     ORGANIZATION IS LINE SEQUENTIAL.
+      *===============================================================*
+	    SELECT AT-BANK
+	     ASSIGN TO DISK
+	     FILE STATUS IS MH-AT-FILE-STATUS
+	     ORGANIZATION IS LINE SEQUENTIAL.
+      *===============================================================*
+	    SELECT PM-BANK
+	     ASSIGN TO DISK
+	     FILE STATUS IS MH-PM-FILE-STATUS
+	     ORGANIZATION IS LINE SEQUENTIAL.
       *****************************************************************
        DATA			       DIVISION.
       *****************************************************************
        FILE			       SECTION.
       *---------------------------------------------------------------*
        FD KA-BANK
-	   VALUE OF FILE-ID 'A:BANK.DAT'
+	   VALUE OF FILE-ID WS-KA-FILE-NAME
 	   LABEL RECORD STANDARD.
        01 KA-REC.
 	 03 KA-CHESHBON 	       PIC 9(10).
@@ -47,12 +92,12 @@
 	 03 KA-DATE.
 	   05 KA-DD		       PIC 9(2).
 	   05 KA-MM		       PIC 9(2).
-	   05 KA-YY		       PIC 9(2).
+	   05 KA-YY		       PIC 9(4).
 	 03 KA-KOD		       PIC 9(1).
 	 03 KA-SCHOM		       PIC 9(7).
       *===============================================================*
        FD KB-BANK
-	   VALUE OF FILE-ID 'A:BANK-B.DAT'
+	   VALUE OF FILE-ID WS-KB-FILE-NAME
 	   LABEL RECORD STANDARD.
        01 KB-REC.
 	 03 KB-CHESHBON 	       PIC 9(10).
@@ -61,12 +106,54 @@
 	 03 KB-DATE.
 	   05 KB-DD		       PIC 9(2).
 	   05 KB-MM		       PIC 9(2).
-	   05 KB-YY		       PIC 9(2).
+	   05 KB-YY		       PIC 9(4).
 	 03 KB-KOD		       PIC 9(1).
 	 03 KB-SCHOM		       PIC 9(7).
+      *===============================================================*
+       FD KC-BANK
+	   VALUE OF FILE-ID WS-KC-FILE-NAME
+	   LABEL RECORD STANDARD.
+       01 KC-REC.
+	 03 KC-CHESHBON 	       PIC 9(10).
+	 03 KC-SHEM		       PIC X(10).
+	 03 KC-TZ		       PIC X(10).
+	 03 KC-DATE.
+	   05 KC-DD		       PIC 9(2).
+	   05 KC-MM		       PIC 9(2).
+	   05 KC-YY		       PIC 9(4).
+	 03 KC-KOD		       PIC 9(1).
+	 03 KC-SCHOM		       PIC 9(7).
+      *===============================================================*
+       FD KD-BANK
+	   VALUE OF FILE-ID WS-KD-FILE-NAME
+	   LABEL RECORD STANDARD.
+       01 KD-REC.
+	 03 KD-CHESHBON 	       PIC 9(10).
+	 03 KD-SHEM		       PIC X(10).
+	 03 KD-TZ		       PIC X(10).
+	 03 KD-DATE.
+	   05 KD-DD		       PIC 9(2).
+	   05 KD-MM		       PIC 9(2).
+	   05 KD-YY		       PIC 9(4).
+	 03 KD-KOD		       PIC 9(1).
+	 03 KD-SCHOM		       PIC 9(7).
+      *===============================================================*
+       FD KE-BANK
+	   VALUE OF FILE-ID WS-KE-FILE-NAME
+	   LABEL RECORD STANDARD.
+       01 KE-REC.
+	 03 KE-CHESHBON 	       PIC 9(10).
+	 03 KE-SHEM		       PIC X(10).
+	 03 KE-TZ		       PIC X(10).
+	 03 KE-DATE.
+	   05 KE-DD		       PIC 9(2).
+	   05 KE-MM		       PIC 9(2).
+	   05 KE-YY		       PIC 9(4).
+	 03 KE-KOD		       PIC 9(1).
+	 03 KE-SCHOM		       PIC 9(7).
       *===============================================================*
        FD KM-BANK
-	   VALUE OF FILE-ID 'A:MIZUG.DAT'
+	   VALUE OF FILE-ID WS-KM-FILE-NAME
 	   LABEL RECORD STANDARD.
        01 KM-REC.
 	 03 KM-CHESHBON 	       PIC 9(10).
@@ -75,9 +162,70 @@
 	 03 KM-DATE.
 	   05 KM-DD		       PIC 9(2).
 	   05 KM-MM		       PIC 9(2).
-	   05 KM-YY		       PIC 9(2).
+	   05 KM-YY		       PIC 9(4).
 	 03 KM-KOD		       PIC 9(1).
 	 03 KM-SCHOM		       PIC 9(7).
+	 03 KM-SOURCE		       PIC X(10).
+      *===============================================================*
+       FD KX-BANK
+	   VALUE OF FILE-ID 'A:MIZUG.EXC'
+	   LABEL RECORD STANDARD.
+       01 KX-REC.
+	 03 KX-CHESHBON 	       PIC 9(10).
+	 03 KX-SOURCE-1 	       PIC X(10).
+	 03 KX-SHEM-1		       PIC X(10).
+	 03 KX-SOURCE-2 	       PIC X(10).
+	 03 KX-SHEM-2		       PIC X(10).
+	 03 KX-REASON		       PIC X(50).
+      *===============================================================*
+       FD CK-BANK
+	   VALUE OF FILE-ID 'A:MIZUG.CKP'
+	   LABEL RECORD STANDARD.
+       01 CK-REC.
+	 03 CK-STATUS		       PIC X(11).
+	 03 CK-BANK-COUNT	       PIC 9(1).
+	 03 CK-BANK-READ-COUNT OCCURS 5 TIMES
+				       PIC 9(7).
+	 03 CK-BANK-WRITTEN-COUNT OCCURS 5 TIMES
+				       PIC 9(7).
+	 03 CK-KM-COUNT 	       PIC 9(7).
+	 03 CK-CHESHBON-LOW	       PIC 9(10).
+	 03 CK-CHESHBON-HIGH	       PIC 9(10).
+	 03 CK-SCHOM-BY-KOD OCCURS 10 TIMES
+				       PIC 9(9).
+	 03 CK-SCHOM-GRAND-TOTAL      PIC 9(9).
+	 03 CK-REJECT-COUNT	       PIC 9(7).
+      *===============================================================*
+       FD DO-BANK
+	   VALUE OF FILE-ID 'A:MIZUG.RPT'
+	   LABEL RECORD STANDARD.
+       01 DO-REC			       PIC X(72).
+      *===============================================================*
+       FD KR-BANK
+	   VALUE OF FILE-ID 'A:MIZUG.REJ'
+	   LABEL RECORD STANDARD.
+       01 KR-REC.
+	 03 KR-CHESHBON 	       PIC 9(10).
+	 03 KR-SHEM		       PIC X(10).
+	 03 KR-TZ		       PIC X(10).
+	 03 KR-REASON		       PIC X(50).
+      *===============================================================*
+       FD AT-BANK
+	   VALUE OF FILE-ID 'A:MIZUG.AUD'
+	   LABEL RECORD STANDARD.
+       01 AT-REC			       PIC X(80).
+      *===============================================================*
+       FD PM-BANK
+	   VALUE OF FILE-ID 'A:MIZUG.PRM'
+	   LABEL RECORD STANDARD.
+       01 PM-REC.
+	 03 PM-BANK-COUNT	       PIC 9(1).
+	 03 PM-KA-FILE		       PIC X(40).
+	 03 PM-KB-FILE		       PIC X(40).
+	 03 PM-KC-FILE		       PIC X(40).
+	 03 PM-KD-FILE		       PIC X(40).
+	 03 PM-KE-FILE		       PIC X(40).
+	 03 PM-KM-FILE		       PIC X(40).
       *===============================================================*
        WORKING-STORAGE		       SECTION.
       *---------------------------------------------------------------*
@@ -89,31 +237,127 @@
 	   05 EZ-DATE.
 	     07 EZ-DD			 PIC 9(2).
 	     07 EZ-MM			 PIC 9(2).
-	     07 EZ-YY			 PIC 9(2).
+	     07 EZ-YY			 PIC 9(4).
 	   05 EZ-KOD			 PIC 9(1).
+	     88 EZ-KOD-TAKIN		 VALUES 0 THRU 9.
 	   05 EZ-SCHOM			 PIC 9(7).
+	 03 EZ-SOURCE			 PIC X(10).
       *===============================================================*
        01 I-INDEXIM.
 	 03 I-INDEX		       PIC 9(5) VALUE 0.
 	 03 I-TORAN		       PIC 9(5) VALUE 0.
+	 03 I-MAKBIL		       PIC 9(5) VALUE 0.
       *===============================================================*
        01 MH-MAPHTECHOT-HASHVAA.
 	 03 MH-KA-FILE-STATUS	       PIC X(2).
 	   88 MH-KA-FILE-STATUS-TAKIN  VALUE '00'.
 	 03 MH-KB-FILE-STATUS	       PIC X(2).
 	   88 MH-KB-FILE-STATUS-TAKIN  VALUE '00'.
+	 03 MH-KC-FILE-STATUS	       PIC X(2).
+	   88 MH-KC-FILE-STATUS-TAKIN  VALUE '00'.
+	 03 MH-KD-FILE-STATUS	       PIC X(2).
+	   88 MH-KD-FILE-STATUS-TAKIN  VALUE '00'.
+	 03 MH-KE-FILE-STATUS	       PIC X(2).
+	   88 MH-KE-FILE-STATUS-TAKIN  VALUE '00'.
 	 03 MH-KM-FILE-STATUS	       PIC X(2).
 	   88 MH-KM-FILE-STATUS-TAKIN  VALUE '00'.
+	   88 MH-KM-FILE-NOT-FOUND     VALUE '35'.
+	 03 MH-KX-FILE-STATUS	       PIC X(2).
+	   88 MH-KX-FILE-STATUS-TAKIN  VALUE '00'.
+	   88 MH-KX-FILE-NOT-FOUND     VALUE '35'.
+	 03 MH-CK-FILE-STATUS	       PIC X(2).
+	   88 MH-CK-FILE-STATUS-TAKIN  VALUE '00'.
+	   88 MH-CK-FILE-NOT-FOUND     VALUE '35'.
+	 03 MH-DO-FILE-STATUS	       PIC X(2).
+	   88 MH-DO-FILE-STATUS-TAKIN  VALUE '00'.
+	 03 MH-KR-FILE-STATUS	       PIC X(2).
+	   88 MH-KR-FILE-STATUS-TAKIN  VALUE '00'.
+	   88 MH-KR-FILE-NOT-FOUND     VALUE '35'.
+	 03 MH-AT-FILE-STATUS	       PIC X(2).
+	   88 MH-AT-FILE-STATUS-TAKIN  VALUE '00'.
+	   88 MH-AT-FILE-NOT-FOUND     VALUE '35'.
+	 03 MH-PM-FILE-STATUS	       PIC X(2).
+	   88 MH-PM-FILE-STATUS-TAKIN  VALUE '00'.
+	   88 MH-PM-FILE-NOT-FOUND     VALUE '35'.
+      *===============================================================*
+       01 WS-SHMOT-KVATSIM.
+	 03 WS-KA-FILE-NAME	       PIC X(40)
+					 VALUE 'A:BANK.DAT'.
+	 03 WS-KB-FILE-NAME	       PIC X(40)
+					 VALUE 'A:BANK-B.DAT'.
+	 03 WS-KC-FILE-NAME	       PIC X(40)
+					 VALUE 'A:BANK-C.DAT'.
+	 03 WS-KD-FILE-NAME	       PIC X(40)
+					 VALUE 'A:BANK-D.DAT'.
+	 03 WS-KE-FILE-NAME	       PIC X(40)
+					 VALUE 'A:BANK-E.DAT'.
+	 03 WS-KM-FILE-NAME	       PIC X(40)
+					 VALUE 'A:MIZUG.DAT'.
+      *===============================================================*
+       01 WS-CHECKPOINT-SW	       PIC 9 VALUE 0.
+	 88 WS-RESTART		       VALUE 1.
+      *===============================================================*
+       01 WS-REJECT-SW		       PIC 9 VALUE 0.
+	 88 WS-REJECT		       VALUE 1.
+       01 WS-REJECT-REASON	       PIC X(50).
+      *===============================================================*
+       01 WS-KEFEL-SW		       PIC 9 VALUE 0.
+	 88 WS-KEFEL		       VALUE 1.
+      *===============================================================*
+      * WS-BANK-COUNT-MAX IS THE NUMBER OF BRANCH BANK FILES BUILT INTO
+      * THIS COPY OF FORMAT (KA-BANK THRU KE-BANK).  WS-BANK-COUNT IS
+      * HOW MANY OF THOSE ARE ACTUALLY ACTIVE FOR THIS RUN.
+      *===============================================================*
+       01 WS-BANK-COUNT-MAX	       PIC 9 VALUE 5.
+       01 WS-BANK-COUNT	       PIC 9 VALUE 2.
+      *===============================================================*
+       01 WS-BANK-NAME-INIT.
+	 03 FILLER		       PIC X(10) VALUE 'KA-BANK'.
+	 03 FILLER		       PIC X(10) VALUE 'KB-BANK'.
+	 03 FILLER		       PIC X(10) VALUE 'KC-BANK'.
+	 03 FILLER		       PIC X(10) VALUE 'KD-BANK'.
+	 03 FILLER		       PIC X(10) VALUE 'KE-BANK'.
+       01 WS-BANK-NAME-TABLE REDEFINES WS-BANK-NAME-INIT.
+	 03 WS-BANK-NAME OCCURS 5 TIMES
+			       PIC X(10).
+      *===============================================================*
+       01 WS-MONIM-MIZUG.
+	 03 WS-BANK-READ-COUNT OCCURS 5 TIMES
+				       PIC 9(7) VALUE 0.
+	 03 WS-BANK-WRITTEN-COUNT OCCURS 5 TIMES
+				       PIC 9(7) VALUE 0.
+	 03 WS-KM-WRITE-COUNT	       PIC 9(7) VALUE 0.
+	 03 WS-REJECT-COUNT	       PIC 9(7) VALUE 0.
+      *===============================================================*
+       01 WS-CHESHBON-TECHUM.
+	 03 WS-CHESHBON-LOW	       PIC 9(10) VALUE 9999999999.
+	 03 WS-CHESHBON-HIGH	       PIC 9(10) VALUE 0.
+      *===============================================================*
+       01 WS-AUDIT-SADOT.
+	 03 WS-AUDIT-RUN-DATE	       PIC 9(8).
+	 03 WS-AUDIT-RUN-TIME	       PIC 9(8).
+	 03 WS-AUDIT-D-COUNT	       PIC ZZZZZZ9.
+	 03 WS-AUDIT-D-CHESHBON        PIC Z(9)9.
+      *===============================================================*
+       01 WS-SICHUM-KODIM.
+	 03 WS-SCHOM-BY-KOD OCCURS 10 TIMES
+			       PIC 9(9) VALUE 0.
+	 03 WS-SCHOM-GRAND-TOTAL      PIC 9(9) VALUE 0.
+      *===============================================================*
+       01 WS-DIVUACH-SADOT.
+	 03 WS-D-KOD		       PIC 9(1).
+	 03 WS-D-SCHOM		       PIC ZZZZZZZZ9.
+	 03 WS-D-COUNT		       PIC ZZZZZZ9.
       *===============================================================*
        01 TV-TAVLAOT.
-	 03 TV-TORAN OCCURS 2 TIMES.
+	 03 TV-TORAN OCCURS 5 TIMES.
 	   05 TV-CHESHBON	       PIC 9(10).
 	   05 TV-SHEM		       PIC X(10).
 	   05 TV-TZ		       PIC X(10).
 	   05 TV-DATE.
 	     07 TV-DD		       PIC 9(2).
 	     07 TV-MM		       PIC 9(2).
-	     07 TV-YY		       PIC 9(2).
+	     07 TV-YY		       PIC 9(4).
 	   05 TV-KOD		       PIC 9(1).
 	   05 TV-SCHOM		       PIC 9(7).
       *===============================================================*
@@ -129,6 +373,8 @@
 	    PERFORM DZA-ATCHALAT-MIZUG.
 	    PERFORM D10-AVODA UNTIL SW-SOF-MIZUG.
 	    PERFORM DZZ-SIYOM-MIZUG.
+	    PERFORM DD-DIVUACH-MIZUG.
+	    PERFORM DE-KTIVAT-AUDIT.
 	    STOP RUN.
        D-EXIT. EXIT.
       *===============================================================*
@@ -143,14 +389,74 @@
        DA-TIPUL 		       SECTION.
       *---------------------------------------------------------------*
        DA00.
-	    WRITE KM-REC FROM EZ-REC.
+	    PERFORM DA1-BDIKAT-TAKINUT.
+	    IF WS-REJECT
+		   PERFORM DA2-KTIVAT-DCHIYA
+	    ELSE
+		   MOVE EZ-CHESHBON TO KM-CHESHBON
+		   MOVE EZ-SHEM TO KM-SHEM
+		   MOVE EZ-TZ TO KM-TZ
+		   MOVE EZ-DATE TO KM-DATE
+		   MOVE EZ-KOD TO KM-KOD
+		   MOVE EZ-SCHOM TO KM-SCHOM
+		   MOVE EZ-SOURCE TO KM-SOURCE
+		   WRITE KM-REC
+		   ADD 1 TO WS-KM-WRITE-COUNT
+		   ADD EZ-SCHOM TO WS-SCHOM-BY-KOD(EZ-KOD + 1)
+		   ADD EZ-SCHOM TO WS-SCHOM-GRAND-TOTAL
+		   IF EZ-CHESHBON < WS-CHESHBON-LOW
+			 MOVE EZ-CHESHBON TO WS-CHESHBON-LOW
+		   END-IF
+		   IF EZ-CHESHBON > WS-CHESHBON-HIGH
+			 MOVE EZ-CHESHBON TO WS-CHESHBON-HIGH
+		   END-IF
+	    END-IF.
+	    ADD 1 TO WS-BANK-WRITTEN-COUNT(I-TORAN).
+	    PERFORM DZB-KTIVAT-CHECKPOINT.
        DA-EXIT. EXIT.
+      *===============================================================*
+       DA1-BDIKAT-TAKINUT	       SECTION.
+      *---------------------------------------------------------------*
+       DA10-BDIKAT-TAKINUT.
+	    MOVE 0 TO WS-REJECT-SW.
+	    MOVE SPACES TO WS-REJECT-REASON.
+	    IF EZ-SHEM = SPACES
+		   SET WS-REJECT TO TRUE
+		   MOVE 'SHEM CHASER' TO WS-REJECT-REASON.
+	    IF EZ-TZ NOT NUMERIC
+		   SET WS-REJECT TO TRUE
+		   MOVE 'TZ EINO MISPARI' TO WS-REJECT-REASON.
+	    IF NOT EZ-KOD-TAKIN
+		   SET WS-REJECT TO TRUE
+		   MOVE 'KOD LO TAKIN' TO WS-REJECT-REASON.
+	    IF WS-KEFEL
+		   SET WS-REJECT TO TRUE
+		   MOVE 'CHESHBON KAYAM BE-SHNEI BANKIM'
+		     TO WS-REJECT-REASON.
+       DA10-EXIT. EXIT.
+      *===============================================================*
+       DA2-KTIVAT-DCHIYA	       SECTION.
+      *---------------------------------------------------------------*
+       DA20-KTIVAT-DCHIYA.
+	    MOVE EZ-CHESHBON TO KR-CHESHBON.
+	    MOVE EZ-SHEM TO KR-SHEM.
+	    MOVE EZ-TZ TO KR-TZ.
+	    MOVE WS-REJECT-REASON TO KR-REASON.
+	    WRITE KR-REC.
+	    ADD 1 TO WS-REJECT-COUNT.
+       DA20-EXIT. EXIT.
       *===============================================================*
        DB-KRIAT-TORAN		       SECTION.
       *---------------------------------------------------------------*
        DB00.
+	    IF I-TORAN > WS-BANK-COUNT
+		   MOVE HIGH-VALUE TO TV-TORAN(I-TORAN)
+		   GO TO DB-EXIT.
 	    GO TO DB10
 		  DB20
+		  DB30
+		  DB40
+		  DB50
 	     DEPENDING ON I-TORAN.
 	    GO TO DB-EXIT. EXIT.
       *===============================================================*
@@ -159,6 +465,7 @@
 		   AT END
 		     MOVE HIGH-VALUE TO TV-TORAN(1)
 		     GO TO DB-EXIT.
+	    ADD 1 TO WS-BANK-READ-COUNT(1).
 	    MOVE KA-REC TO TV-TORAN(1).
 	    GO TO DB-EXIT.
        DB10-END.
@@ -168,8 +475,39 @@
 		   AT END
 		     MOVE HIGH-VALUE TO TV-TORAN(2)
 		     GO TO DB-EXIT.
+	    ADD 1 TO WS-BANK-READ-COUNT(2).
 	    MOVE KB-REC TO TV-TORAN(2).
+	    GO TO DB-EXIT.
        DB20-END.
+      *===============================================================*
+       DB30.
+	    READ KC-BANK
+		   AT END
+		     MOVE HIGH-VALUE TO TV-TORAN(3)
+		     GO TO DB-EXIT.
+	    ADD 1 TO WS-BANK-READ-COUNT(3).
+	    MOVE KC-REC TO TV-TORAN(3).
+	    GO TO DB-EXIT.
+       DB30-END.
+      *===============================================================*
+       DB40.
+	    READ KD-BANK
+		   AT END
+		     MOVE HIGH-VALUE TO TV-TORAN(4)
+		     GO TO DB-EXIT.
+	    ADD 1 TO WS-BANK-READ-COUNT(4).
+	    MOVE KD-REC TO TV-TORAN(4).
+	    GO TO DB-EXIT.
+       DB40-END.
+      *===============================================================*
+       DB50.
+	    READ KE-BANK
+		   AT END
+		     MOVE HIGH-VALUE TO TV-TORAN(5)
+		     GO TO DB-EXIT.
+	    ADD 1 TO WS-BANK-READ-COUNT(5).
+	    MOVE KE-REC TO TV-TORAN(5).
+       DB50-END.
        DB-EXIT. EXIT.
       *===============================================================*
        DC-BCHIRAT-TORAN 	       SECTION.
@@ -177,44 +515,477 @@
        DC00.
 	    MOVE TV-TORAN(1) TO EZ-REC.
 	    MOVE 1 TO I-TORAN.
-	    PERFORM D10 VARYING I-INDEX FROM 2 BY 1 UNTIL I-INDEX > 2.
+	    PERFORM DC10-HASHVAAT-TORAN VARYING I-INDEX FROM 2 BY 1
+	     UNTIL I-INDEX > WS-BANK-COUNT.
 	    IF EZ-REC = HIGH-VALUE
-		   MOVE 9 TO SW-MIZUG.
+		   MOVE 9 TO SW-MIZUG
+		   MOVE SPACES TO EZ-SOURCE
+	    ELSE
+		   MOVE WS-BANK-NAME(I-TORAN) TO EZ-SOURCE
+		   MOVE 0 TO WS-KEFEL-SW
+		   PERFORM DC20-BDIKAT-KEFEL VARYING I-MAKBIL
+		    FROM 1 BY 1 UNTIL I-MAKBIL > WS-BANK-COUNT
+	    END-IF.
 	    GO TO DC-EXIT.
       *===============================================================*
-       D10.
+       DC10-HASHVAAT-TORAN.
 	    IF TV-TORAN(I-INDEX) < EZ-REC
 		   MOVE TV-TORAN(I-INDEX) TO EZ-REC
 		   MOVE I-INDEX TO I-TORAN.
-       D10-END.
+       DC10-END.
+      *===============================================================*
+       DC20-BDIKAT-KEFEL.
+	    IF I-MAKBIL NOT = I-TORAN
+	       AND TV-CHESHBON(I-MAKBIL) = TV-CHESHBON(I-TORAN)
+	       AND TV-TORAN(I-MAKBIL) NOT = HIGH-VALUES
+		   MOVE TV-CHESHBON(I-TORAN) TO KX-CHESHBON
+		   MOVE WS-BANK-NAME(I-TORAN) TO KX-SOURCE-1
+		   MOVE TV-SHEM(I-TORAN) TO KX-SHEM-1
+		   MOVE WS-BANK-NAME(I-MAKBIL) TO KX-SOURCE-2
+		   MOVE TV-SHEM(I-MAKBIL) TO KX-SHEM-2
+		   MOVE 'CHESHBON KAYAM BE-SHNEI BANKIM' TO KX-REASON
+		   WRITE KX-REC
+		   SET WS-KEFEL TO TRUE.
+       DC20-EXIT. EXIT.
        DC-EXIT. EXIT.
+      *===============================================================*
+       DD-DIVUACH-MIZUG		       SECTION.
+      *---------------------------------------------------------------*
+       DD00.
+	    OPEN OUTPUT DO-BANK.
+	    IF NOT MH-DO-FILE-STATUS-TAKIN
+		   DISPLAY 'ERROR OPENING DO-BANK, FILE STATUS = '
+		     MH-DO-FILE-STATUS
+		   STOP RUN.
+	    MOVE SPACES TO DO-REC.
+	    STRING 'MIZUG RECONCILIATION REPORT' DELIMITED BY SIZE
+	     INTO DO-REC.
+	    WRITE DO-REC.
+	    DISPLAY DO-REC.
+	    PERFORM DD1-DFUS-BANK VARYING I-INDEX FROM 1 BY 1
+	     UNTIL I-INDEX > WS-BANK-COUNT.
+	    MOVE WS-KM-WRITE-COUNT TO WS-D-COUNT.
+	    MOVE SPACES TO DO-REC.
+	    STRING 'RECORDS WRITTEN TO KM-BANK .... ' DELIMITED BY SIZE
+	     WS-D-COUNT DELIMITED BY SIZE INTO DO-REC.
+	    WRITE DO-REC.
+	    DISPLAY DO-REC.
+	    MOVE WS-REJECT-COUNT TO WS-D-COUNT.
+	    MOVE SPACES TO DO-REC.
+	    STRING 'RECORDS REJECTED TO KR-BANK ... ' DELIMITED BY SIZE
+	     WS-D-COUNT DELIMITED BY SIZE INTO DO-REC.
+	    WRITE DO-REC.
+	    DISPLAY DO-REC.
+	    MOVE SPACES TO DO-REC.
+	    WRITE DO-REC.
+	    DISPLAY DO-REC.
+	    PERFORM DD2-DFUS-KOD VARYING I-INDEX FROM 1 BY 1
+	     UNTIL I-INDEX > 10.
+	    MOVE SPACES TO DO-REC.
+	    MOVE WS-SCHOM-GRAND-TOTAL TO WS-D-SCHOM.
+	    STRING 'GRAND TOTAL SCHOM (ALL BANKS) . ' DELIMITED BY SIZE
+	     WS-D-SCHOM DELIMITED BY SIZE INTO DO-REC.
+	    WRITE DO-REC.
+	    DISPLAY DO-REC.
+	    CLOSE DO-BANK.
+       DD-EXIT. EXIT.
+      *===============================================================*
+       DD1-DFUS-BANK		       SECTION.
+      *---------------------------------------------------------------*
+       DD05-DFUS-BANK.
+	    MOVE WS-BANK-READ-COUNT(I-INDEX) TO WS-D-COUNT.
+	    MOVE SPACES TO DO-REC.
+	    STRING 'RECORDS READ FROM ' DELIMITED BY SIZE
+	     WS-BANK-NAME(I-INDEX) DELIMITED BY SPACE
+	     ' ..... ' DELIMITED BY SIZE
+	     WS-D-COUNT DELIMITED BY SIZE INTO DO-REC.
+	    WRITE DO-REC.
+	    DISPLAY DO-REC.
+       DD05-EXIT. EXIT.
+      *===============================================================*
+       DD2-DFUS-KOD		       SECTION.
+      *---------------------------------------------------------------*
+       DD10-DFUS-KOD.
+	    COMPUTE WS-D-KOD = I-INDEX - 1.
+	    IF WS-SCHOM-BY-KOD(I-INDEX) NOT = ZERO
+		   MOVE WS-SCHOM-BY-KOD(I-INDEX) TO WS-D-SCHOM
+		   MOVE SPACES TO DO-REC
+		   STRING 'TOTAL SCHOM FOR KOD ' DELIMITED BY SIZE
+		    WS-D-KOD DELIMITED BY SIZE
+		    ' ..... ' DELIMITED BY SIZE
+		    WS-D-SCHOM DELIMITED BY SIZE INTO DO-REC
+		   WRITE DO-REC.
+       DD10-EXIT. EXIT.
+      *===============================================================*
+       DE-KTIVAT-AUDIT		       SECTION.
+      *---------------------------------------------------------------*
+      * APPENDS ONE ENTRY TO THE AUDIT TRAIL (AT-BANK) EVERY TIME
+      * FORMAT COMPLETES A MERGE, SO AN OPERATOR CAN PROVE A GIVEN
+      * RUN ACTUALLY HAPPENED WITHOUT RE-CHECKING FILE TIMESTAMPS.
+      *---------------------------------------------------------------*
+       DE00.
+	    ACCEPT WS-AUDIT-RUN-DATE FROM DATE YYYYMMDD.
+	    ACCEPT WS-AUDIT-RUN-TIME FROM TIME.
+	    OPEN EXTEND AT-BANK.
+	    IF MH-AT-FILE-NOT-FOUND
+		   OPEN OUTPUT AT-BANK
+	    END-IF.
+	    IF NOT MH-AT-FILE-STATUS-TAKIN
+		   DISPLAY 'ERROR OPENING AT-BANK, FILE STATUS = '
+		     MH-AT-FILE-STATUS
+		   STOP RUN.
+	    MOVE SPACES TO AT-REC.
+	    STRING 'MIZUG RUN ' DELIMITED BY SIZE
+	     WS-AUDIT-RUN-DATE DELIMITED BY SIZE
+	     ' ' DELIMITED BY SIZE
+	     WS-AUDIT-RUN-TIME DELIMITED BY SIZE INTO AT-REC.
+	    WRITE AT-REC.
+	    PERFORM DE1-DFUS-BANK VARYING I-INDEX FROM 1 BY 1
+	     UNTIL I-INDEX > WS-BANK-COUNT.
+	    MOVE WS-REJECT-COUNT TO WS-AUDIT-D-COUNT.
+	    MOVE SPACES TO AT-REC.
+	    STRING '   REJECTED TO KR-BANK ....... ' DELIMITED BY SIZE
+	     WS-AUDIT-D-COUNT DELIMITED BY SIZE INTO AT-REC.
+	    WRITE AT-REC.
+	    MOVE WS-CHESHBON-LOW TO WS-AUDIT-D-CHESHBON.
+	    MOVE SPACES TO AT-REC.
+	    STRING '   LOW CHESHBON INTO KM-BANK ... ' DELIMITED BY SIZE
+	     WS-AUDIT-D-CHESHBON DELIMITED BY SIZE INTO AT-REC.
+	    WRITE AT-REC.
+	    MOVE WS-CHESHBON-HIGH TO WS-AUDIT-D-CHESHBON.
+	    MOVE SPACES TO AT-REC.
+	    STRING '   HIGH CHESHBON INTO KM-BANK .. ' DELIMITED BY SIZE
+	     WS-AUDIT-D-CHESHBON DELIMITED BY SIZE INTO AT-REC.
+	    WRITE AT-REC.
+	    CLOSE AT-BANK.
+       DE-EXIT. EXIT.
+      *===============================================================*
+       DE1-DFUS-BANK		       SECTION.
+      *---------------------------------------------------------------*
+       DE10-DFUS-BANK.
+	    MOVE WS-BANK-READ-COUNT(I-INDEX) TO WS-AUDIT-D-COUNT.
+	    MOVE SPACES TO AT-REC.
+	    STRING '   READ FROM ' DELIMITED BY SIZE
+	     WS-BANK-NAME(I-INDEX) DELIMITED BY SPACE
+	     ' ..... ' DELIMITED BY SIZE
+	     WS-AUDIT-D-COUNT DELIMITED BY SIZE INTO AT-REC.
+	    WRITE AT-REC.
+       DE10-EXIT. EXIT.
       *===============================================================*
        DZA-ATCHALAT-MIZUG	       SECTION.
       *---------------------------------------------------------------*
        DZA00.
+	    PERFORM DZA1-KRIAT-PARAMETRIM.
+	    PERFORM DZA3-BDIKAT-CHECKPOINT.
 	    OPEN INPUT KA-BANK.
 	    IF NOT MH-KA-FILE-STATUS-TAKIN
-		   DISPLAY '���� ������ ����'
-		   STOP RUN.
-	    OPEN INPUT KB-BANK.
-	    IF NOT MH-KB-FILE-STATUS-TAKIN
-		   DISPLAY '���� ������ ����'
+		   DISPLAY 'ERROR OPENING KA-BANK, FILE STATUS = '
+		     MH-KA-FILE-STATUS
 		   STOP RUN.
-	    OPEN OUTPUT KM-BANK.
+	    IF WS-BANK-COUNT > 1
+		   OPEN INPUT KB-BANK
+		   IF NOT MH-KB-FILE-STATUS-TAKIN
+			 DISPLAY 'ERROR OPENING KB-BANK, FILE STATUS = '
+			   MH-KB-FILE-STATUS
+			 STOP RUN
+		   END-IF
+	    END-IF.
+	    IF WS-BANK-COUNT > 2
+		   OPEN INPUT KC-BANK
+		   IF NOT MH-KC-FILE-STATUS-TAKIN
+			 DISPLAY 'ERROR OPENING KC-BANK, FILE STATUS = '
+			   MH-KC-FILE-STATUS
+			 STOP RUN
+		   END-IF
+	    END-IF.
+	    IF WS-BANK-COUNT > 3
+		   OPEN INPUT KD-BANK
+		   IF NOT MH-KD-FILE-STATUS-TAKIN
+			 DISPLAY 'ERROR OPENING KD-BANK, FILE STATUS = '
+			   MH-KD-FILE-STATUS
+			 STOP RUN
+		   END-IF
+	    END-IF.
+	    IF WS-BANK-COUNT > 4
+		   OPEN INPUT KE-BANK
+		   IF NOT MH-KE-FILE-STATUS-TAKIN
+			 DISPLAY 'ERROR OPENING KE-BANK, FILE STATUS = '
+			   MH-KE-FILE-STATUS
+			 STOP RUN
+		   END-IF
+	    END-IF.
+	    IF WS-RESTART
+		   OPEN EXTEND KM-BANK
+		   IF MH-KM-FILE-NOT-FOUND
+			 OPEN OUTPUT KM-BANK
+		   END-IF
+	    ELSE
+		   OPEN OUTPUT KM-BANK
+	    END-IF.
 	    IF NOT MH-KM-FILE-STATUS-TAKIN
-		   DISPLAY '���� ������ ����'
+		   DISPLAY 'ERROR OPENING KM-BANK, FILE STATUS = '
+		     MH-KM-FILE-STATUS
+		   STOP RUN.
+	    IF WS-RESTART
+		   OPEN EXTEND KX-BANK
+		   IF MH-KX-FILE-NOT-FOUND
+			 OPEN OUTPUT KX-BANK
+		   END-IF
+	    ELSE
+		   OPEN OUTPUT KX-BANK
+	    END-IF.
+	    IF NOT MH-KX-FILE-STATUS-TAKIN
+		   DISPLAY 'ERROR OPENING KX-BANK, FILE STATUS = '
+		     MH-KX-FILE-STATUS
+		   STOP RUN.
+	    IF WS-RESTART
+		   OPEN EXTEND KR-BANK
+		   IF MH-KR-FILE-NOT-FOUND
+			 OPEN OUTPUT KR-BANK
+		   END-IF
+	    ELSE
+		   OPEN OUTPUT KR-BANK
+	    END-IF.
+	    IF NOT MH-KR-FILE-STATUS-TAKIN
+		   DISPLAY 'ERROR OPENING KR-BANK, FILE STATUS = '
+		     MH-KR-FILE-STATUS
 		   STOP RUN.
+	    IF WS-RESTART
+		   DISPLAY 'RESTARTING MIZUG, BANK-COUNT = '
+		     WS-BANK-COUNT
+		   PERFORM DZA2-DFUS-RESTART VARYING I-INDEX
+		    FROM 1 BY 1 UNTIL I-INDEX > WS-BANK-COUNT
+		   PERFORM DZA6-DILUG-LEHATCHALAH
+	    END-IF.
 	    PERFORM DB-KRIAT-TORAN VARYING I-TORAN FROM 1 BY 1 UNTIL
-	     I-TORAN > 2.
+	     I-TORAN > WS-BANK-COUNT.
 	    PERFORM DC-BCHIRAT-TORAN.
        DZA-EXIT. EXIT.
+      *===============================================================*
+       DZA1-KRIAT-PARAMETRIM	       SECTION.
+      *---------------------------------------------------------------*
+       DZA05-KRIAT-PARAMETRIM.
+	    OPEN INPUT PM-BANK.
+	    IF MH-PM-FILE-NOT-FOUND
+		   GO TO DZA05-EXIT.
+	    IF NOT MH-PM-FILE-STATUS-TAKIN
+		   DISPLAY 'ERROR OPENING PM-BANK, FILE STATUS = '
+		     MH-PM-FILE-STATUS
+		   STOP RUN.
+	    READ PM-BANK
+		   AT END
+		     CLOSE PM-BANK
+		     GO TO DZA05-EXIT.
+	    IF PM-BANK-COUNT > WS-BANK-COUNT-MAX
+		   DISPLAY 'ERROR IN PM-BANK, BANK-COUNT = '
+		     PM-BANK-COUNT ' EXCEEDS MAXIMUM OF '
+		     WS-BANK-COUNT-MAX
+		   STOP RUN.
+	    IF PM-BANK-COUNT > 0
+		   MOVE PM-BANK-COUNT TO WS-BANK-COUNT.
+	    IF PM-KA-FILE NOT = SPACES
+		   MOVE PM-KA-FILE TO WS-KA-FILE-NAME.
+	    IF PM-KB-FILE NOT = SPACES
+		   MOVE PM-KB-FILE TO WS-KB-FILE-NAME.
+	    IF PM-KC-FILE NOT = SPACES
+		   MOVE PM-KC-FILE TO WS-KC-FILE-NAME.
+	    IF PM-KD-FILE NOT = SPACES
+		   MOVE PM-KD-FILE TO WS-KD-FILE-NAME.
+	    IF PM-KE-FILE NOT = SPACES
+		   MOVE PM-KE-FILE TO WS-KE-FILE-NAME.
+	    IF PM-KM-FILE NOT = SPACES
+		   MOVE PM-KM-FILE TO WS-KM-FILE-NAME.
+	    CLOSE PM-BANK.
+       DZA05-EXIT. EXIT.
+      *===============================================================*
+       DZA2-DFUS-RESTART	       SECTION.
+      *---------------------------------------------------------------*
+       DZA15-DFUS-RESTART.
+	    DISPLAY '          ' WS-BANK-NAME(I-INDEX) ' COUNT = '
+	     WS-BANK-READ-COUNT(I-INDEX).
+       DZA15-EXIT. EXIT.
+      *===============================================================*
+       DZA3-BDIKAT-CHECKPOINT	       SECTION.
+      *---------------------------------------------------------------*
+       DZA10-BDIKAT-CHECKPOINT.
+	    OPEN INPUT CK-BANK.
+	    IF MH-CK-FILE-NOT-FOUND
+		   CONTINUE
+	    ELSE IF NOT MH-CK-FILE-STATUS-TAKIN
+		   DISPLAY 'ERROR OPENING CK-BANK, FILE STATUS = '
+		     MH-CK-FILE-STATUS
+		   STOP RUN
+	    ELSE
+		   READ CK-BANK
+		     AT END
+		       MOVE 'COMPLETE' TO CK-STATUS
+		   END-READ
+		   CLOSE CK-BANK
+		   IF CK-STATUS = 'IN-PROGRESS'
+			 SET WS-RESTART TO TRUE
+			 MOVE CK-BANK-COUNT TO WS-BANK-COUNT
+			 PERFORM DZA4-SHACHZUR-MONIM VARYING I-INDEX
+			  FROM 1 BY 1 UNTIL I-INDEX > WS-BANK-COUNT
+			 MOVE CK-KM-COUNT TO WS-KM-WRITE-COUNT
+			 MOVE CK-CHESHBON-LOW TO WS-CHESHBON-LOW
+			 MOVE CK-CHESHBON-HIGH TO WS-CHESHBON-HIGH
+			 PERFORM DZA5-SHACHZUR-KOD VARYING I-INDEX
+			  FROM 1 BY 1 UNTIL I-INDEX > 10
+			 MOVE CK-SCHOM-GRAND-TOTAL TO
+			  WS-SCHOM-GRAND-TOTAL
+			 MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+		   END-IF
+	    END-IF.
+       DZA10-EXIT. EXIT.
+      *===============================================================*
+      * CK-BANK-READ-COUNT IS THE NUMBER OF RECORDS READ AHEAD INTO
+      * TV-TORAN AT CHECKPOINT TIME -- FOR EVERY BANK EXCEPT THE ONE
+      * THAT HAD JUST WON THE MERGE, THAT INCLUDES ONE RECORD STILL
+      * SITTING UNWRITTEN IN THE LOOKAHEAD BUFFER.  CK-BANK-WRITTEN-
+      * COUNT IS HOW MANY RECORDS FROM THAT BANK HAVE ACTUALLY BEEN
+      * COMMITTED TO KM-BANK/KR-BANK, SO IT IS WHAT DZA20-DILUG-
+      * LEHATCHALAH MUST SKIP BY ON RESTART -- RESTORING WS-BANK-
+      * READ-COUNT FROM IT TOO (RATHER THAN FROM CK-BANK-READ-COUNT)
+      * AVOIDS COUNTING THAT SAME LOOKAHEAD RECORD TWICE WHEN IT IS
+      * RE-READ AFTER THE RESTART.
+       DZA4-SHACHZUR-MONIM	       SECTION.
+      *---------------------------------------------------------------*
+       DZA12-SHACHZUR-MONIM.
+	    MOVE CK-BANK-WRITTEN-COUNT(I-INDEX)
+	      TO WS-BANK-WRITTEN-COUNT(I-INDEX).
+	    MOVE WS-BANK-WRITTEN-COUNT(I-INDEX)
+	      TO WS-BANK-READ-COUNT(I-INDEX).
+       DZA12-EXIT. EXIT.
+      *===============================================================*
+       DZA5-SHACHZUR-KOD	       SECTION.
+      *---------------------------------------------------------------*
+       DZA13-SHACHZUR-KOD.
+	    MOVE CK-SCHOM-BY-KOD(I-INDEX)
+	      TO WS-SCHOM-BY-KOD(I-INDEX).
+       DZA13-EXIT. EXIT.
+      *===============================================================*
+       DZA6-DILUG-LEHATCHALAH	       SECTION.
+      *---------------------------------------------------------------*
+       DZA20-DILUG-LEHATCHALAH.
+	    PERFORM WS-BANK-WRITTEN-COUNT(1) TIMES
+		   READ KA-BANK
+		     AT END
+		       CONTINUE
+		   END-READ
+	    END-PERFORM.
+	    PERFORM WS-BANK-WRITTEN-COUNT(2) TIMES
+		   READ KB-BANK
+		     AT END
+		       CONTINUE
+		   END-READ
+	    END-PERFORM.
+	    IF WS-BANK-COUNT > 2
+		   PERFORM WS-BANK-WRITTEN-COUNT(3) TIMES
+			 READ KC-BANK
+			   AT END
+			     CONTINUE
+			 END-READ
+		   END-PERFORM
+	    END-IF.
+	    IF WS-BANK-COUNT > 3
+		   PERFORM WS-BANK-WRITTEN-COUNT(4) TIMES
+			 READ KD-BANK
+			   AT END
+			     CONTINUE
+			 END-READ
+		   END-PERFORM
+	    END-IF.
+	    IF WS-BANK-COUNT > 4
+		   PERFORM WS-BANK-WRITTEN-COUNT(5) TIMES
+			 READ KE-BANK
+			   AT END
+			     CONTINUE
+			 END-READ
+		   END-PERFORM
+	    END-IF.
+       DZA20-EXIT. EXIT.
+      *===============================================================*
+       DZB-KTIVAT-CHECKPOINT	       SECTION.
+      *---------------------------------------------------------------*
+       DZB00.
+	    OPEN OUTPUT CK-BANK.
+	    IF NOT MH-CK-FILE-STATUS-TAKIN
+		   DISPLAY 'ERROR OPENING CK-BANK, FILE STATUS = '
+		     MH-CK-FILE-STATUS
+		   STOP RUN.
+	    MOVE 'IN-PROGRESS' TO CK-STATUS.
+	    MOVE WS-BANK-COUNT TO CK-BANK-COUNT.
+	    PERFORM DZB1-SHMOR-MONEH VARYING I-INDEX FROM 1 BY 1
+	     UNTIL I-INDEX > WS-BANK-COUNT-MAX.
+	    PERFORM DZB3-SHMOR-NIKTAV VARYING I-INDEX FROM 1 BY 1
+	     UNTIL I-INDEX > WS-BANK-COUNT-MAX.
+	    MOVE WS-KM-WRITE-COUNT TO CK-KM-COUNT.
+	    MOVE WS-CHESHBON-LOW TO CK-CHESHBON-LOW.
+	    MOVE WS-CHESHBON-HIGH TO CK-CHESHBON-HIGH.
+	    PERFORM DZB2-SHMOR-KOD VARYING I-INDEX FROM 1 BY 1
+	     UNTIL I-INDEX > 10.
+	    MOVE WS-SCHOM-GRAND-TOTAL TO CK-SCHOM-GRAND-TOTAL.
+	    MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT.
+	    WRITE CK-REC.
+	    CLOSE CK-BANK.
+       DZB-EXIT. EXIT.
+      *===============================================================*
+       DZB1-SHMOR-MONEH		       SECTION.
+      *---------------------------------------------------------------*
+       DZB10-SHMOR-MONEH.
+	    MOVE WS-BANK-READ-COUNT(I-INDEX)
+	      TO CK-BANK-READ-COUNT(I-INDEX).
+       DZB10-EXIT. EXIT.
+      *===============================================================*
+       DZB2-SHMOR-KOD		       SECTION.
+      *---------------------------------------------------------------*
+       DZB11-SHMOR-KOD.
+	    MOVE WS-SCHOM-BY-KOD(I-INDEX)
+	      TO CK-SCHOM-BY-KOD(I-INDEX).
+       DZB11-EXIT. EXIT.
+      *===============================================================*
+       DZB3-SHMOR-NIKTAV	       SECTION.
+      *---------------------------------------------------------------*
+       DZB12-SHMOR-NIKTAV.
+	    MOVE WS-BANK-WRITTEN-COUNT(I-INDEX)
+	      TO CK-BANK-WRITTEN-COUNT(I-INDEX).
+       DZB12-EXIT. EXIT.
       *===============================================================*
        DZZ-SIYOM-MIZUG		       SECTION.
       *---------------------------------------------------------------*
        DZZ00.
 	    CLOSE KA-BANK.
-	    CLOSE KB-BANK.
+	    IF WS-BANK-COUNT > 1
+		   CLOSE KB-BANK.
+	    IF WS-BANK-COUNT > 2
+		   CLOSE KC-BANK.
+	    IF WS-BANK-COUNT > 3
+		   CLOSE KD-BANK.
+	    IF WS-BANK-COUNT > 4
+		   CLOSE KE-BANK.
 	    CLOSE KM-BANK.
+	    CLOSE KX-BANK.
+	    CLOSE KR-BANK.
+	    OPEN OUTPUT CK-BANK.
+	    IF NOT MH-CK-FILE-STATUS-TAKIN
+		   DISPLAY 'ERROR OPENING CK-BANK, FILE STATUS = '
+		     MH-CK-FILE-STATUS
+		   STOP RUN.
+	    MOVE 'COMPLETE' TO CK-STATUS.
+	    MOVE WS-BANK-COUNT TO CK-BANK-COUNT.
+	    PERFORM DZB1-SHMOR-MONEH VARYING I-INDEX FROM 1 BY 1
+	     UNTIL I-INDEX > WS-BANK-COUNT-MAX.
+	    PERFORM DZB3-SHMOR-NIKTAV VARYING I-INDEX FROM 1 BY 1
+	     UNTIL I-INDEX > WS-BANK-COUNT-MAX.
+	    MOVE WS-KM-WRITE-COUNT TO CK-KM-COUNT.
+	    MOVE WS-CHESHBON-LOW TO CK-CHESHBON-LOW.
+	    MOVE WS-CHESHBON-HIGH TO CK-CHESHBON-HIGH.
+	    PERFORM DZB2-SHMOR-KOD VARYING I-INDEX FROM 1 BY 1
+	     UNTIL I-INDEX > 10.
+	    MOVE WS-SCHOM-GRAND-TOTAL TO CK-SCHOM-GRAND-TOTAL.
+	    MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT.
+	    WRITE CK-REC.
+	    CLOSE CK-BANK.
        DZZ-EXIT. EXIT.
       *===============================================================*
 
\ No newline at end of file
