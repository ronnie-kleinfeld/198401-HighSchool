@@ -1,105 +1,226 @@
-       H-MIZUG			       SECTION.
+       IDENTIFICATION		       DIVISION.
+      *****************************************************************
+       PROGRAM-ID.		       SHVIRA.
+       INSTALLATION.		       RAANAN-KLEINFELD.
+       DATE-WRITTEN.		       01/01/87.
+       DATE-COMPILED.		       01/01/87.
+       SECURITY.		       CHOFSHI.
+      *****************************************************************
+       ENVIRONMENT		       DIVISION.
+      *****************************************************************
+       CONFIGURATION		       SECTION.
+      *---------------------------------------------------------------*
+       SOURCE-COMPUTER. 	       IBM-PC-XT.
+       OBJECT-COMPUTER. 	       IBM-PC.
+       SPECIAL-NAMES.
+      *===============================================================*
+       INPUT-OUTPUT		       SECTION.
+      *---------------------------------------------------------------*
+       FILE-CONTROL.
+      *===============================================================*
+	    SELECT KA-BANK
+	     ASSIGN TO DISK
+	     FILE STATUS IS MH-KA-FILE-STATUS
+	     ORGANIZATION IS LINE SEQUENTIAL.
+      *===============================================================*
+	    SELECT KS-BANK
+	     ASSIGN TO DISK
+	     FILE STATUS IS MH-KS-FILE-STATUS
+	     ORGANIZATION IS LINE SEQUENTIAL.
+      *===============================================================*
+	    SELECT SB-BANK
+	     ASSIGN TO DISK.
+      *===============================================================*
+	    SELECT PM-BANK
+	     ASSIGN TO DISK
+	     FILE STATUS IS MH-PM-FILE-STATUS
+	     ORGANIZATION IS LINE SEQUENTIAL.
+      *****************************************************************
+       DATA			       DIVISION.
+      *****************************************************************
+       FILE			       SECTION.
+      *---------------------------------------------------------------*
+       FD KA-BANK
+	   VALUE OF FILE-ID WS-KA-FILE-NAME
+	   LABEL RECORD STANDARD.
+       01 KA-REC.
+	 03 KA-CHESHBON 	       PIC 9(10).
+	 03 KA-SHEM		       PIC X(10).
+	 03 KA-TZ		       PIC X(10).
+	 03 KA-DATE.
+	   05 KA-DD		       PIC 9(2).
+	   05 KA-MM		       PIC 9(2).
+	   05 KA-YY		       PIC 9(4).
+	 03 KA-KOD		       PIC 9(1).
+	 03 KA-SCHOM		       PIC 9(7).
+      *===============================================================*
+       FD KS-BANK
+	   VALUE OF FILE-ID WS-KS-FILE-NAME
+	   LABEL RECORD STANDARD.
+       01 KS-REC.
+	 03 KS-CHESHBON 	       PIC 9(10).
+	 03 KS-SHEM		       PIC X(10).
+	 03 KS-TZ		       PIC X(10).
+	 03 KS-DATE.
+	   05 KS-DD		       PIC 9(2).
+	   05 KS-MM		       PIC 9(2).
+	   05 KS-YY		       PIC 9(4).
+	 03 KS-KOD		       PIC 9(1).
+	 03 KS-SCHOM		       PIC 9(7).
+      *===============================================================*
+       SD SB-BANK.
+       01 SB-REC.
+	 03 SB-CHESHBON 	       PIC 9(10).
+	 03 SB-SHEM		       PIC X(10).
+	 03 SB-TZ		       PIC X(10).
+	 03 SB-DATE.
+	   05 SB-DD		       PIC 9(2).
+	   05 SB-MM		       PIC 9(2).
+	   05 SB-YY		       PIC 9(4).
+	 03 SB-KOD		       PIC 9(1).
+	 03 SB-SCHOM		       PIC 9(7).
+      *===============================================================*
+       FD PM-BANK
+	   VALUE OF FILE-ID 'A:SHVIRA.PRM'
+	   LABEL RECORD STANDARD.
+       01 PM-REC.
+	 03 PM-KA-FILE		       PIC X(40).
+	 03 PM-KS-FILE		       PIC X(40).
+      *===============================================================*
+       WORKING-STORAGE		       SECTION.
+      *---------------------------------------------------------------*
+       01 MH-MAPHTECHOT-HASHVAA.
+	 03 MH-KA-FILE-STATUS	       PIC X(2).
+	   88 MH-KA-FILE-STATUS-TAKIN  VALUE '00'.
+	 03 MH-KS-FILE-STATUS	       PIC X(2).
+	   88 MH-KS-FILE-STATUS-TAKIN  VALUE '00'.
+	 03 MH-PM-FILE-STATUS	       PIC X(2).
+	   88 MH-PM-FILE-STATUS-TAKIN  VALUE '00'.
+	   88 MH-PM-FILE-NOT-FOUND     VALUE '35'.
+      *===============================================================*
+       01 WS-SHMOT-KVATSIM.
+	 03 WS-KA-FILE-NAME	       PIC X(40)
+					 VALUE 'A:BANK.DAT'.
+	 03 WS-KS-FILE-NAME	       PIC X(40)
+					 VALUE 'A:BANK.SRT'.
+      *===============================================================*
+       01 WS-FIRST-REC-SW	       PIC 9 VALUE 1.
+	 88 WS-FIRST-REC	       VALUE 1.
+      *===============================================================*
+       01 WS-PREV-SADOT.
+	 03 WS-PREV-CHESHBON	       PIC 9(10).
+	 03 WS-PREV-KOD		       PIC 9(1).
+	 03 WS-PREV-SCHOM	       PIC 9(7).
+	 03 WS-PREV-DATE.
+	   05 WS-PREV-DD		 PIC 9(2).
+	   05 WS-PREV-MM		 PIC 9(2).
+	   05 WS-PREV-YY		 PIC 9(4).
+      *===============================================================*
+       01 WS-MONIM-SHVIRA.
+	 03 WS-KS-WRITE-COUNT	       PIC 9(7) VALUE 0.
+	 03 WS-DUP-COUNT	       PIC 9(7) VALUE 0.
+      *===============================================================*
+       01 SW-SWITCHIM.
+	 03 SW-SHVIRA		       PIC 9 VALUE 0.
+	   88 SW-SOF-SHVIRA	       VALUE 9.
+      *****************************************************************
+       PROCEDURE		       DIVISION.
+      *****************************************************************
+       H-SHVIRA			       SECTION.
       *---------------------------------------------------------------*
        H00.
-	    PERFORM DZA-ATCHALAT-MIZUG.
-	    PERFORM D10-AVODA UNTIL SW-SOF-MIZUG.
-	    PERFORM DZZ-SIYOM-MIZUG.
+	    PERFORM HZA-ATCHALAT-SHVIRA.
+	    SORT SB-BANK
+	     ON ASCENDING KEY SB-CHESHBON
+		ASCENDING KEY SB-KOD
+		ASCENDING KEY SB-SCHOM
+		ASCENDING KEY SB-DATE
+	     USING KA-BANK
+	     OUTPUT PROCEDURE IS HB-DEDUP-OUTPUT.
+	    PERFORM HZZ-SIYOM-SHVIRA.
+	    STOP RUN.
        H-EXIT. EXIT.
       *===============================================================*
-       H10-AVODA		       SECTION.
+       HZA-ATCHALAT-SHVIRA	       SECTION.
       *---------------------------------------------------------------*
-       H10.
-	    PERFORM DA-TIPUL.
-	    PERFORM DB-KRIAT-TORAN.
-	    PERFORM DC-BCHIRAT-TORAN.
-       H10-EXIT. EXIT.
+       HZA00.
+	    PERFORM HZA1-KRIAT-PARAMETRIM.
+	    OPEN OUTPUT KS-BANK.
+	    IF NOT MH-KS-FILE-STATUS-TAKIN
+		   DISPLAY 'ERROR OPENING KS-BANK, FILE STATUS = '
+		     MH-KS-FILE-STATUS
+		   STOP RUN.
+       HZA-EXIT. EXIT.
       *===============================================================*
-       HA-TIPUL 		       SECTION.
+       HZA1-KRIAT-PARAMETRIM	       SECTION.
       *---------------------------------------------------------------*
-       HA00.
-	    MOVE EZ-CHESHBON TO KM-CHESHBON.
-	    MOVE EZ-SHEM TO KM-SHEM.
-	    MOVE EZ-TZ TO KM-TZ.
-	    MOVE EZ-DATE TO KM-DATE.
-	    MOVE EZ-KOD TO KM-KOD.
-	    MOVE EZ-SCHOM TO KM-SCHOM.
-	    WRITE KM-REC.
-       HA-EXIT. EXIT.
-      *===============================================================*
-       HB-KRIAT-TORAN		       SECTION.
+       HZA05-KRIAT-PARAMETRIM.
+	    OPEN INPUT PM-BANK.
+	    IF MH-PM-FILE-NOT-FOUND
+		   GO TO HZA05-EXIT.
+	    IF NOT MH-PM-FILE-STATUS-TAKIN
+		   DISPLAY 'ERROR OPENING PM-BANK, FILE STATUS = '
+		     MH-PM-FILE-STATUS
+		   STOP RUN.
+	    READ PM-BANK
+		   AT END
+		     CLOSE PM-BANK
+		     GO TO HZA05-EXIT.
+	    IF PM-KA-FILE NOT = SPACES
+		   MOVE PM-KA-FILE TO WS-KA-FILE-NAME.
+	    IF PM-KS-FILE NOT = SPACES
+		   MOVE PM-KS-FILE TO WS-KS-FILE-NAME.
+	    CLOSE PM-BANK.
+       HZA05-EXIT. EXIT.
+      *===============================================================*
+       HB-DEDUP-OUTPUT		       SECTION.
       *---------------------------------------------------------------*
        HB00.
-	    GO TO DB10
-		  DB20
-	     DEPENDING ON I-TORAN.
-	    GO TO DB-EXIT.
+	    PERFORM HB1-KRIAT-SB UNTIL SW-SOF-SHVIRA.
+       HB-EXIT. EXIT.
       *===============================================================*
-       HB10.
+       HB1-KRIAT-SB		       SECTION.
+      *---------------------------------------------------------------*
+       HB10-KRIAT-SB.
 	    RETURN SB-BANK
 		   AT END
-		     MOVE HIGH-VALUE TO TV-TORAN(1)
-		     GO TO DB-EXIT.
-	    MOVE SB-CHESHBON TO TV-CHESHBON(1).
-	    MOVE SB-SHEM TO TV-SHEM(1).
-	    MOVE SB-TZ TO TV-TZ(1).
-	    MOVE SB-DATE TO TV-DATE(1).
-	    MOVE SB-KOD TO TV-KOD(1).
-	    MOVE SB-SCHOM TO TV-SCHOM(1).
-	    GO TO DB-EXIT.
-       HB10-END.
-      *===============================================================*
-       HB20.
-	    READ KB-BANK
-		   AT END
-		     MOVE HIGH-VALUE TO TV-TORAN(2)
-		     GO TO DB-EXIT.
-	    MOVE KB-CHESHBON TO TV-CHESHBON(2).
-	    MOVE KB-SHEM TO TV-SHEM(2).
-	    MOVE KB-TZ TO TV-TZ(2).
-	    MOVE KB-DATE TO TV-DATE(2).
-	    MOVE KB-KOD TO TV-KOD(2).
-	    MOVE KB-SCHOM TO TV-SCHOM(2).
-       HB20-END.
-       HB-EXIT. EXIT.
+		     MOVE 9 TO SW-SHVIRA
+		     GO TO HB10-EXIT.
+	    PERFORM HB2-BDIKAT-KEFEL.
+       HB10-EXIT. EXIT.
       *===============================================================*
-       HC-BCHIRAT-TORAN 	       SECTION.
-      *---------------------------------------------------------------*
-       HC00.
-	    MOVE TV-TORAN(1) TO EZ-REC.
-	    MOVE 1 TO I-TORAN.
-	    PERFORM DC10 VARYING I-INDEX FROM 2 BY 1
-	     UNTIL I-INDEX > 2.
-	    IF EZ-REC = HIGH-VALUE MOVE 9 TO SW-MIZUG.
-	    GO TO DC-EXIT.
-      *===============================================================*
-       HC10.
-	    IF TV-TORAN(I-INDEX) < EZ-REC
-		   MOVE TV-TORAN(I-INDEX) TO EZ-REC
-		   MOVE I-INDEX TO I-TORAN.
-       HC10-END.
-       HC-EXIT. EXIT.
-      *===============================================================*
-       HZA-ATCHALAT-MIZUG	       SECTION.
+       HB2-BDIKAT-KEFEL		       SECTION.
       *---------------------------------------------------------------*
-       HZA00.
-	    OPEN INPUT KB-BANK.
-	    IF NOT MH-KB-FILE-STATUS-TAKIN
-		   DISPLAY '���� ������ ����'
-		   STOP RUN.
-	    OPEN OUTPUT KM-BANK.
-	    IF NOT MH-KM-FILE-STATUS-TAKIN
-		   DISPLAY '���� ������ ����'
-		   STOP RUN.
-	    PERFORM DB-KRIAT-TORAN VARYING I-TORAN FROM 1 BY 1 UNTIL
-	     I-TORAN > 2.
-	    PERFORM DC-BCHIRAT-TORAN.
-       HZA-EXIT. EXIT.
+       HB20-BDIKAT-KEFEL.
+	    IF WS-FIRST-REC
+	       OR SB-CHESHBON NOT = WS-PREV-CHESHBON
+	       OR SB-KOD NOT = WS-PREV-KOD
+	       OR SB-SCHOM NOT = WS-PREV-SCHOM
+	       OR SB-DATE NOT = WS-PREV-DATE
+		   MOVE SB-CHESHBON TO KS-CHESHBON
+		   MOVE SB-SHEM TO KS-SHEM
+		   MOVE SB-TZ TO KS-TZ
+		   MOVE SB-DATE TO KS-DATE
+		   MOVE SB-KOD TO KS-KOD
+		   MOVE SB-SCHOM TO KS-SCHOM
+		   WRITE KS-REC
+		   ADD 1 TO WS-KS-WRITE-COUNT
+		   MOVE 0 TO WS-FIRST-REC-SW
+		   MOVE SB-CHESHBON TO WS-PREV-CHESHBON
+		   MOVE SB-KOD TO WS-PREV-KOD
+		   MOVE SB-SCHOM TO WS-PREV-SCHOM
+		   MOVE SB-DATE TO WS-PREV-DATE
+	    ELSE
+		   ADD 1 TO WS-DUP-COUNT.
+       HB20-EXIT. EXIT.
       *===============================================================*
-       HZZ-SIYOM-MIZUG		       SECTION.
+       HZZ-SIYOM-SHVIRA		       SECTION.
       *---------------------------------------------------------------*
        HZZ00.
-	    CLOSE KB-BANK.
-	    CLOSE KM-BANK.
+	    CLOSE KS-BANK.
+	    DISPLAY 'SHVIRA: RECORDS WRITTEN TO KS-BANK ... '
+	     WS-KS-WRITE-COUNT.
+	    DISPLAY 'SHVIRA: DUPLICATE RECORDS DROPPED .... '
+	     WS-DUP-COUNT.
        HZZ-EXIT. EXIT.
       *===============================================================*
-
\ No newline at end of file
